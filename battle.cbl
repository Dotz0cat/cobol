@@ -1,61 +1,612 @@
-000000 IDENTIFICATION DIVISION.
-000100     PROGRAM-ID. BATTLE.
-000200 DATA DIVISION.
-000300     WORKING-STORAGE SECTION.
-000400     01 BORAD
-000410        05 ROWS OCCURS 10 TIMES.
-000420           10 COLLUMS PIC X OCCURS 10 TIMES.
-000430*          THIS IS THE PLAYER BORAD.
-000440     01 SHIPS
-000450         05 ROWS OCCURS 10 TIMES.
-000460            10 COLLUMS PIC X OCCURS 10 TIMES.
-000470*           THIS IS THE PLAYERS SHIPS.
-000480     01 BORAD-COM
-000490        05 ROWS OCCURS 10 TIMES.
-000500           10 COLLUMS PIC X OCCURS 10 TIMES.
-000510*          THIS IS THE COMPUTERS BOARD.
-000520     01 SHIPS-COM
-000530        05 ROWS OCCURS 10 TIMES.
-000540           10 COLLUMS PIC X OCCURS 10 TIMES.
-000550*          THIS IS THE COMPUTERS SHIPS.
-000560     88 HIT PIC X VALUE "X".
-000570     88 MISS PIC X VALUE "*".
-000600 PROCEDURE DIVISION.
-000700     PARA-MAIN.
-000725         PERFORM PARA-INIT 1 TIMES.
-000750*        ASK TO SELCET SHIPS.
-000800         DISPLAY "SELECT WHERE YOU WANT YOUR CARRIER".
-000900         PERFORM PARA-SHIP-SELECT 5 TIMES.
-001000         DISPLAY "SELECT WHERE YOU WANT YOUR BATTLESHIP".
-001100         PERFORM PARA-SHIP-SELECT 4 TIMES.
-001200         DISPLAY "SELECT WHERE YOU WANT YOUR CRUISER".
-001300         PERFORM PARA-SHIP-SELECT 3 TIMES.
-001400         DISPLAY "SELECT WHERE YOU WANT YOUR SUBMARINE".
-001500         PERFORM PARA-SHIP-SELECT 3 TIMES.
-001600         DISPLAY "SELECT WHERE YOU WANT YOUR DESTROYER".
-001700         PERFORM PARA-SHIP-SELECT 2 TIMES.
-
-005000    PARA-SHIP-SELECT.
-005100        
-
-007000    PARA-INIT.
-007100        PERFORM VARYING I FROM 1 BY 1 UNTIL I=11
-007200           PERFORM VARYING J FROM 1 BY 1 UNTIL J=11
-007300              MOVE "*" TO COLLUMS(I,J) OF BORAD
-007400           END-PERFORM
-007500        END-PERFORM.
-007600        PERFORM VARYING I FROM 1 BY 1 UNTIL 1=11
-007700           PERFORM VARYING J FROM 1 BY 1 UNTIL J=11
-007800              MOVE "*" TO COLLUMS(I,J) OF SHIPS
-007900           END-PERFORM
-008000        END-PERFORM.
-008100        PERFORM VARYING I FROM 1 BY 1 UNTIL I=11
-008200           PERFORM VARYING J FROM 1 BY 1 UNTIL J=11
-008300              MOVE "*" TO COLLUMS(I,J) OF BORAD-COM
-008400           END-PERFORM
-008500        END-PERFORM.
-008600        PERFORM VARYING I FROM 1 BY 1 UNTIL I=11
-008700           PERFORM VARYING J FROM 1 BY 1 UNTIL J=11
-008800              MOVE "*" TO COLLUMS(I,J) OF SHIPS-COM
-008900           END-PERFORM
-009000        END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000200     PROGRAM-ID. BATTLE.
+000300 ENVIRONMENT DIVISION.
+000400     INPUT-OUTPUT SECTION.
+000500     FILE-CONTROL.
+000600         SELECT GAME-STORE ASSIGN TO "GAMESTOR"
+000700             ORGANIZATION IS INDEXED
+000800             ACCESS MODE IS DYNAMIC
+000900             RECORD KEY IS GAME-PLAYER-ID
+001000             FILE STATUS IS WS-GAME-STORE-STATUS.
+001100         SELECT MOVES-LOG ASSIGN TO "MOVESLOG"
+001200             ORGANIZATION IS LINE SEQUENTIAL
+001300             FILE STATUS IS WS-MOVES-LOG-STATUS.
+001400         SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+001500             ORGANIZATION IS LINE SEQUENTIAL
+001600             FILE STATUS IS WS-RESULTS-STATUS.
+001700         SELECT FLEET-CONFIG-FILE ASSIGN TO "FLEETCFG"
+001800             ORGANIZATION IS LINE SEQUENTIAL
+001900             FILE STATUS IS WS-FLEETCFG-STATUS.
+002000         SELECT FLEET-INPUT-FILE ASSIGN TO "FLEETIN"
+002100             ORGANIZATION IS LINE SEQUENTIAL
+002200             FILE STATUS IS WS-FLEETIN-STATUS.
+002300 DATA DIVISION.
+002400     FILE SECTION.
+002500     FD  GAME-STORE.
+002600         COPY "GAMESTAT.cpy".
+002700     FD  MOVES-LOG.
+002800         COPY "MOVESLOG.cpy".
+002900     FD  RESULTS-FILE.
+003000         COPY "RESLTREC.cpy".
+003100     FD  FLEET-CONFIG-FILE.
+003200     01  FLEET-CONFIG-REC.
+003300         05 FCFG-SHIP-NAME      PIC X(10).
+003400         05 FCFG-SHIP-COUNT     PIC 9(2).
+003500     FD  FLEET-INPUT-FILE.
+003600     01  FLEET-INPUT-REC.
+003700         05 FIN-ROW             PIC 9(2).
+003800         05 FIN-COL             PIC 9(2).
+003900     WORKING-STORAGE SECTION.
+004000     01  BORAD.
+004100        05 ROWS OCCURS 10 TIMES.
+004200           10 COLLUMS PIC X OCCURS 10 TIMES.
+004300              88 HIT  VALUE "X".
+004400              88 MISS VALUE "*".
+004500*          THIS IS THE PLAYER BORAD - TRACKS SHOTS FIRED
+004600*          AGAINST THE PLAYER BY THE COMPUTER.
+004700     01  SHIPS.
+004800         05 ROWS OCCURS 10 TIMES.
+004900            10 COLLUMS PIC X OCCURS 10 TIMES.
+005000               88 SHIP-PRESENT VALUE "S".
+005100               88 HIT          VALUE "X".
+005200               88 MISS         VALUE "*".
+005300*           THIS IS THE PLAYERS SHIPS.
+005400     01  BORAD-COM.
+005500        05 ROWS OCCURS 10 TIMES.
+005600           10 COLLUMS PIC X OCCURS 10 TIMES.
+005700              88 HIT  VALUE "X".
+005800              88 MISS VALUE "*".
+005900*          THIS IS THE COMPUTERS BOARD - TRACKS SHOTS FIRED
+006000*          AGAINST THE COMPUTER BY THE PLAYER.
+006100     01  SHIPS-COM.
+006200        05 ROWS OCCURS 10 TIMES.
+006300           10 COLLUMS PIC X OCCURS 10 TIMES.
+006400              88 SHIP-PRESENT VALUE "S".
+006500              88 HIT          VALUE "X".
+006600              88 MISS         VALUE "*".
+006700*          THIS IS THE COMPUTERS SHIPS.
+006800     01  WS-SUBSCRIPTS.
+006900         05 I                   PIC 9(2).
+007000         05 J                   PIC 9(2).
+007100         05 WS-FLEET-IDX        PIC 9(2).
+007200         05 WS-MAX-ROW          PIC 9(2) VALUE 10.
+007300         05 WS-MAX-COL          PIC 9(2) VALUE 10.
+007400         05 WS-FLATTEN-SUB      PIC 9(3).
+007500         05 WS-SELECT-COUNT     PIC 9(2).
+007550     01  WS-COMMAND-LINE        PIC X(20) VALUE SPACES.
+007600     01  WS-RUN-MODE            PIC X(1) VALUE "I".
+007700         88 WS-BATCH-MODE       VALUE "B".
+007800         88 WS-INTERACTIVE-MODE VALUE "I".
+007900     01  WS-PLAYER-ID           PIC X(8) VALUE SPACES.
+008000     01  WS-RESUMED-GAME        PIC X(1) VALUE "N".
+008100         88 WS-GAME-WAS-RESUMED VALUE "Y".
+008200     01  WS-VALID-FLAG          PIC X(1) VALUE "N".
+008300         88 WS-VALID            VALUE "Y".
+008400     01  WS-SEL-ROW             PIC 9(2) VALUE 0.
+008500     01  WS-SEL-COL             PIC 9(2) VALUE 0.
+008600     01  WS-GAME-OVER           PIC X(1) VALUE "N".
+008700         88 WS-GAME-IS-OVER     VALUE "Y".
+008800     01  WS-WINNER              PIC X(8) VALUE SPACES.
+008900     01  WS-SHIPS-REMAINING     PIC 9(3) VALUE 0.
+009000     01  WS-DISPLAY-LINE        PIC X(20) VALUE SPACES.
+009100     01  WS-COUNTERS.
+009200         05 WS-SHOTS-FIRED      PIC 9(4) VALUE 0.
+009300         05 WS-SHOTS-FIRED-COM  PIC 9(4) VALUE 0.
+009400         05 WS-HITS-PLAYER      PIC 9(4) VALUE 0.
+009500         05 WS-MISS-PLAYER      PIC 9(4) VALUE 0.
+009600         05 WS-HITS-COMPUTER    PIC 9(4) VALUE 0.
+009700         05 WS-MISS-COMPUTER    PIC 9(4) VALUE 0.
+009800         05 WS-SHIPS-SUNK-PLR   PIC 9(2) VALUE 0.
+009900         05 WS-SHIPS-SUNK-COM   PIC 9(2) VALUE 0.
+010000         05 WS-MOVE-SEQ         PIC 9(6) VALUE 0.
+010100     01  WS-TIME-FIELDS.
+010200         05 WS-START-TIME       PIC 9(6) VALUE 0.
+010300         05 WS-END-TIME         PIC 9(6) VALUE 0.
+010400         05 WS-DURATION-SECS    PIC 9(6) VALUE 0.
+010410         05 WS-START-SECS       PIC 9(6) VALUE 0.
+010420         05 WS-END-SECS         PIC 9(6) VALUE 0.
+010430         05 WS-HH               PIC 9(2) VALUE 0.
+010440         05 WS-MM               PIC 9(2) VALUE 0.
+010450         05 WS-SS               PIC 9(2) VALUE 0.
+010460     01  WS-TOTAL-SHIPS         PIC 9(3) VALUE 0.
+010500     01  WS-CURRENT-DATE-TIME   PIC X(21).
+010600     01  WS-FILE-STATUSES.
+010700         05 WS-GAME-STORE-STATUS PIC X(2) VALUE "00".
+010800         05 WS-MOVES-LOG-STATUS  PIC X(2) VALUE "00".
+010900         05 WS-RESULTS-STATUS    PIC X(2) VALUE "00".
+011000         05 WS-FLEETCFG-STATUS   PIC X(2) VALUE "00".
+011100         05 WS-FLEETIN-STATUS    PIC X(2) VALUE "00".
+011200     COPY "FLEETCFG.cpy".
+011300 PROCEDURE DIVISION.
+011400     PARA-MAIN.
+011500         ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+011510         MOVE WS-COMMAND-LINE(1:1) TO WS-RUN-MODE.
+011600         IF WS-RUN-MODE NOT = "B"
+011700            MOVE "I" TO WS-RUN-MODE
+011800         END-IF.
+011900         IF WS-BATCH-MODE
+011910            IF WS-COMMAND-LINE(2:1) = ","
+011920               MOVE WS-COMMAND-LINE(3:8) TO WS-PLAYER-ID
+011930            ELSE
+011940               MOVE "BATCHPLR" TO WS-PLAYER-ID
+011950            END-IF
+012100            OPEN INPUT FLEET-INPUT-FILE
+012200         ELSE
+012300            DISPLAY "ENTER YOUR PLAYER ID (8 CHARACTERS): "
+012400            ACCEPT WS-PLAYER-ID
+012500         END-IF.
+012600         OPEN EXTEND MOVES-LOG.
+012700         IF WS-MOVES-LOG-STATUS NOT = "00"
+012800            OPEN OUTPUT MOVES-LOG
+012900         END-IF.
+013000         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+013100         MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-START-TIME.
+013200         PERFORM PARA-LOAD-FLEET-CONFIG.
+013300         PERFORM PARA-CHECK-RESUME.
+013400         IF WS-GAME-WAS-RESUMED
+013500            DISPLAY "RESUMING IN-FLIGHT GAME FOR " WS-PLAYER-ID
+013600         ELSE
+013700            PERFORM PARA-INIT
+013800            PERFORM PARA-PLACE-COMPUTER-SHIPS
+013900         END-IF.
+013910         IF NOT WS-GAME-WAS-RESUMED OR GAME-PLACING
+013920            PERFORM PARA-PLACE-FLEET
+013930            MOVE "P" TO GAME-STATUS
+013940            PERFORM PARA-SAVE-CHECKPOINT
+013950         END-IF.
+014300         PERFORM PARA-PLAY-GAME UNTIL WS-GAME-IS-OVER.
+014400         PERFORM PARA-WRITE-RESULTS.
+014500         PERFORM PARA-TERMINATE.
+014600         STOP RUN.
+014700
+014800     PARA-SHIP-SELECT.
+014900         MOVE "N" TO WS-VALID-FLAG.
+015000         PERFORM UNTIL WS-VALID
+015100            IF WS-BATCH-MODE
+015200               PERFORM PARA-READ-FLEET-INPUT
+015210               IF WS-FLEETIN-STATUS NOT = "00"
+015220                  DISPLAY "FLEETIN DECK EXHAUSTED BEFORE FLEET "
+015230                     "WAS FULLY PLACED - ABORTING RUN FOR "
+015240                     WS-PLAYER-ID
+015250                  MOVE 16 TO RETURN-CODE
+015260                  CLOSE FLEET-INPUT-FILE
+015270                  STOP RUN
+015280               END-IF
+015300            ELSE
+015400               DISPLAY "  ENTER ROW (1-10): "
+015500               ACCEPT WS-SEL-ROW
+015600               DISPLAY "  ENTER COLUMN (1-10): "
+015700               ACCEPT WS-SEL-COL
+015800            END-IF
+015900            IF WS-SEL-ROW < 1 OR WS-SEL-ROW > WS-MAX-ROW
+016000               OR WS-SEL-COL < 1 OR WS-SEL-COL > WS-MAX-COL
+016100               DISPLAY "  INVALID COORDINATE - MUST BE 1 THRU 10"
+016500            ELSE
+016600               IF SHIP-PRESENT OF SHIPS(WS-SEL-ROW, WS-SEL-COL)
+016700                  DISPLAY "  CELL ALREADY OCCUPIED - RE-ENTER"
+017100               ELSE
+017200                  MOVE "S" TO
+017210                     COLLUMS OF SHIPS(WS-SEL-ROW, WS-SEL-COL)
+017220                  ADD 1 TO GAME-SHIPS-PLACED
+017230                  PERFORM PARA-SAVE-CHECKPOINT
+017300                  SET WS-VALID TO TRUE
+017400               END-IF
+017500            END-IF
+017600         END-PERFORM.
+017700
+017800     PARA-READ-FLEET-INPUT.
+017900         READ FLEET-INPUT-FILE
+018000             AT END
+018100                MOVE "10" TO WS-FLEETIN-STATUS
+018200                MOVE 1 TO WS-SEL-ROW
+018300                MOVE 1 TO WS-SEL-COL
+018400             NOT AT END
+018500                MOVE "00" TO WS-FLEETIN-STATUS
+018600                MOVE FIN-ROW TO WS-SEL-ROW
+018700                MOVE FIN-COL TO WS-SEL-COL
+018800         END-READ.
+018900
+019000     PARA-INIT.
+019100         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+019200            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+019300               MOVE SPACE TO COLLUMS OF BORAD(I,J)
+019400               MOVE "*" TO COLLUMS OF SHIPS(I,J)
+019500               MOVE SPACE TO COLLUMS OF BORAD-COM(I,J)
+019600               MOVE "*" TO COLLUMS OF SHIPS-COM(I,J)
+019700            END-PERFORM
+019800         END-PERFORM.
+019900         MOVE 1 TO GAME-FLEET-IDX.
+020000         MOVE 0 TO GAME-SHIPS-PLACED.
+020100         MOVE 0 TO GAME-SHOTS-FIRED.
+020200         MOVE 0 TO GAME-SHOTS-FIRED-COM.
+020210         MOVE 0 TO GAME-HITS-PLAYER.
+020220         MOVE 0 TO GAME-MISS-PLAYER.
+020230         MOVE 0 TO GAME-HITS-COMPUTER.
+020240         MOVE 0 TO GAME-MISS-COMPUTER.
+020300         MOVE 0 TO GAME-MOVE-SEQ.
+020310         MOVE WS-START-TIME TO GAME-START-TIME.
+020400         MOVE WS-PLAYER-ID TO GAME-PLAYER-ID.
+020500         MOVE "I" TO GAME-STATUS.
+020600
+020700     PARA-LOAD-FLEET-CONFIG.
+020800         MOVE 0 TO FLEET-ENTRY-COUNT.
+020900         OPEN INPUT FLEET-CONFIG-FILE.
+021000         IF WS-FLEETCFG-STATUS = "00"
+021100            PERFORM UNTIL WS-FLEETCFG-STATUS NOT = "00"
+021200               READ FLEET-CONFIG-FILE
+021300                  AT END
+021400                     MOVE "10" TO WS-FLEETCFG-STATUS
+021500                  NOT AT END
+021510                     IF FLEET-ENTRY-COUNT >= 10
+021520                        DISPLAY "FLEET CONFIG HAS MORE THAN 10 "
+021530                           "SHIP TYPES - IGNORING THE REST"
+021540                        MOVE "10" TO WS-FLEETCFG-STATUS
+021550                     ELSE
+021600                        ADD 1 TO FLEET-ENTRY-COUNT
+021700                        MOVE FCFG-SHIP-NAME TO
+021800                           FLEET-SHIP-NAME(FLEET-ENTRY-COUNT)
+021900                        MOVE FCFG-SHIP-COUNT TO
+022000                           FLEET-SHIP-COUNT(FLEET-ENTRY-COUNT)
+022100                        MOVE 0 TO
+022200                           FLEET-SHIP-PLACED(FLEET-ENTRY-COUNT)
+022210                     END-IF
+022300               END-READ
+022400            END-PERFORM
+022500            CLOSE FLEET-CONFIG-FILE
+022600         END-IF.
+022700         IF FLEET-ENTRY-COUNT = 0
+022800            PERFORM PARA-DEFAULT-FLEET-CONFIG
+022900         END-IF.
+022910         MOVE 0 TO WS-TOTAL-SHIPS.
+022920         PERFORM VARYING WS-FLEET-IDX FROM 1 BY 1
+022930                 UNTIL WS-FLEET-IDX > FLEET-ENTRY-COUNT
+022940            ADD FLEET-SHIP-COUNT(WS-FLEET-IDX) TO WS-TOTAL-SHIPS
+022950         END-PERFORM.
+023000
+023100     PARA-DEFAULT-FLEET-CONFIG.
+023200         MOVE 5 TO FLEET-ENTRY-COUNT.
+023300         MOVE "CARRIER"    TO FLEET-SHIP-NAME(1).
+023400         MOVE 5            TO FLEET-SHIP-COUNT(1).
+023500         MOVE "BATTLESHIP" TO FLEET-SHIP-NAME(2).
+023600         MOVE 4            TO FLEET-SHIP-COUNT(2).
+023700         MOVE "CRUISER"    TO FLEET-SHIP-NAME(3).
+023800         MOVE 3            TO FLEET-SHIP-COUNT(3).
+023900         MOVE "SUBMARINE"  TO FLEET-SHIP-NAME(4).
+024000         MOVE 3            TO FLEET-SHIP-COUNT(4).
+024100         MOVE "DESTROYER"  TO FLEET-SHIP-NAME(5).
+024200         MOVE 2            TO FLEET-SHIP-COUNT(5).
+024300         PERFORM VARYING WS-FLEET-IDX FROM 1 BY 1
+024400                 UNTIL WS-FLEET-IDX > FLEET-ENTRY-COUNT
+024500            MOVE 0 TO FLEET-SHIP-PLACED(WS-FLEET-IDX)
+024600         END-PERFORM.
+024700
+024800     PARA-PLACE-FLEET.
+024900         PERFORM VARYING WS-FLEET-IDX FROM GAME-FLEET-IDX BY 1
+025000                 UNTIL WS-FLEET-IDX > FLEET-ENTRY-COUNT
+025010            MOVE WS-FLEET-IDX TO GAME-FLEET-IDX
+025020            MOVE FLEET-SHIP-PLACED(WS-FLEET-IDX) TO
+025030               GAME-SHIPS-PLACED
+025040            PERFORM PARA-SAVE-CHECKPOINT
+025100            IF WS-INTERACTIVE-MODE
+025200               DISPLAY "SELECT WHERE YOU WANT YOUR "
+025300                  FLEET-SHIP-NAME(WS-FLEET-IDX)
+025400            END-IF
+025500            COMPUTE WS-SELECT-COUNT =
+025600               FLEET-SHIP-COUNT(WS-FLEET-IDX) -
+025700               FLEET-SHIP-PLACED(WS-FLEET-IDX)
+025800            PERFORM PARA-SHIP-SELECT WS-SELECT-COUNT TIMES
+025900            MOVE FLEET-SHIP-COUNT(WS-FLEET-IDX)
+026000               TO FLEET-SHIP-PLACED(WS-FLEET-IDX)
+026400         END-PERFORM.
+026500
+026600     PARA-PLACE-COMPUTER-SHIPS.
+026700         PERFORM VARYING WS-FLEET-IDX FROM 1 BY 1
+026800                 UNTIL WS-FLEET-IDX > FLEET-ENTRY-COUNT
+026900            PERFORM FLEET-SHIP-COUNT(WS-FLEET-IDX) TIMES
+027000               PERFORM PARA-PLACE-ONE-COMPUTER-SHIP
+027100            END-PERFORM
+027200         END-PERFORM.
+027300
+027400     PARA-PLACE-ONE-COMPUTER-SHIP.
+027500         MOVE "N" TO WS-VALID-FLAG.
+027600         PERFORM UNTIL WS-VALID
+027700            COMPUTE WS-SEL-ROW = FUNCTION RANDOM * 10 + 1
+027800            COMPUTE WS-SEL-COL = FUNCTION RANDOM * 10 + 1
+027900            IF WS-SEL-ROW >= 1 AND WS-SEL-ROW <= WS-MAX-ROW
+028000               AND WS-SEL-COL >= 1 AND WS-SEL-COL <= WS-MAX-COL
+028100               IF NOT SHIP-PRESENT OF
+028110                     SHIPS-COM(WS-SEL-ROW, WS-SEL-COL)
+028200                  MOVE "S" TO
+028300                     COLLUMS OF SHIPS-COM(WS-SEL-ROW, WS-SEL-COL)
+028400                  SET WS-VALID TO TRUE
+028500               END-IF
+028600            END-IF
+028700         END-PERFORM.
+028800
+028900     PARA-CHECK-RESUME.
+029000         MOVE "N" TO WS-RESUMED-GAME.
+029100         OPEN I-O GAME-STORE.
+029150         IF WS-GAME-STORE-STATUS = "35" OR
+029160            WS-GAME-STORE-STATUS = "05"
+029300            CLOSE GAME-STORE
+029400            OPEN OUTPUT GAME-STORE
+029500            CLOSE GAME-STORE
+029600            OPEN I-O GAME-STORE
+029700         END-IF.
+029800         MOVE WS-PLAYER-ID TO GAME-PLAYER-ID.
+029900         READ GAME-STORE
+030000             INVALID KEY
+030100                MOVE "N" TO WS-RESUMED-GAME
+030200             NOT INVALID KEY
+030300                IF GAME-STATUS NOT = "C"
+030400                   PERFORM PARA-RESTORE-CHECKPOINT
+030500                   SET WS-GAME-WAS-RESUMED TO TRUE
+030600                ELSE
+030700                   MOVE "N" TO WS-RESUMED-GAME
+030800                END-IF
+030900         END-READ.
+031000
+031100     PARA-RESTORE-CHECKPOINT.
+031200         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+031300            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+031400               COMPUTE WS-FLATTEN-SUB = ((I - 1) * 10) + J
+031500               MOVE GAME-BORAD-DATA(WS-FLATTEN-SUB:1)
+031600                  TO COLLUMS OF BORAD(I,J)
+031700               MOVE GAME-SHIPS-DATA(WS-FLATTEN-SUB:1)
+031800                  TO COLLUMS OF SHIPS(I,J)
+031900               MOVE GAME-BORAD-COM-DATA(WS-FLATTEN-SUB:1)
+032000                  TO COLLUMS OF BORAD-COM(I,J)
+032100               MOVE GAME-SHIPS-COM-DATA(WS-FLATTEN-SUB:1)
+032200                  TO COLLUMS OF SHIPS-COM(I,J)
+032300            END-PERFORM
+032400         END-PERFORM.
+032500         MOVE GAME-SHOTS-FIRED TO WS-SHOTS-FIRED.
+032600         MOVE GAME-SHOTS-FIRED-COM TO WS-SHOTS-FIRED-COM.
+032610         MOVE GAME-HITS-PLAYER TO WS-HITS-PLAYER.
+032620         MOVE GAME-MISS-PLAYER TO WS-MISS-PLAYER.
+032630         MOVE GAME-HITS-COMPUTER TO WS-HITS-COMPUTER.
+032640         MOVE GAME-MISS-COMPUTER TO WS-MISS-COMPUTER.
+032650         MOVE GAME-START-TIME TO WS-START-TIME.
+032700         MOVE GAME-MOVE-SEQ TO WS-MOVE-SEQ.
+032710         IF GAME-FLEET-IDX > 0 AND
+032720            GAME-FLEET-IDX NOT > FLEET-ENTRY-COUNT
+032730            MOVE GAME-SHIPS-PLACED TO
+032740               FLEET-SHIP-PLACED(GAME-FLEET-IDX)
+032750         END-IF.
+032800
+032900     PARA-SAVE-CHECKPOINT.
+033000         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+033100            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+033200               COMPUTE WS-FLATTEN-SUB = ((I - 1) * 10) + J
+033300               MOVE COLLUMS OF BORAD(I,J)
+033400                  TO GAME-BORAD-DATA(WS-FLATTEN-SUB:1)
+033500               MOVE COLLUMS OF SHIPS(I,J)
+033600                  TO GAME-SHIPS-DATA(WS-FLATTEN-SUB:1)
+033700               MOVE COLLUMS OF BORAD-COM(I,J)
+033800                  TO GAME-BORAD-COM-DATA(WS-FLATTEN-SUB:1)
+033900               MOVE COLLUMS OF SHIPS-COM(I,J)
+034000                  TO GAME-SHIPS-COM-DATA(WS-FLATTEN-SUB:1)
+034100            END-PERFORM
+034200         END-PERFORM.
+034300         MOVE WS-PLAYER-ID TO GAME-PLAYER-ID.
+034400         MOVE WS-SHOTS-FIRED TO GAME-SHOTS-FIRED.
+034500         MOVE WS-SHOTS-FIRED-COM TO GAME-SHOTS-FIRED-COM.
+034510         MOVE WS-HITS-PLAYER TO GAME-HITS-PLAYER.
+034520         MOVE WS-MISS-PLAYER TO GAME-MISS-PLAYER.
+034530         MOVE WS-HITS-COMPUTER TO GAME-HITS-COMPUTER.
+034540         MOVE WS-MISS-COMPUTER TO GAME-MISS-COMPUTER.
+034550         MOVE WS-START-TIME TO GAME-START-TIME.
+034600         MOVE WS-MOVE-SEQ TO GAME-MOVE-SEQ.
+034700         REWRITE GAME-REC
+034800             INVALID KEY
+034900                WRITE GAME-REC
+035000         END-REWRITE.
+035100
+035200     PARA-PLAY-GAME.
+035300         PERFORM PARA-PLAYER-TURN.
+035400         IF WS-INTERACTIVE-MODE
+035410            PERFORM PARA-DISPLAY-BOARD
+035420         END-IF.
+035500         PERFORM PARA-CHECK-WIN.
+035600         IF NOT WS-GAME-IS-OVER
+035700            PERFORM PARA-COMPUTER-TURN
+035710            IF WS-INTERACTIVE-MODE
+035720               PERFORM PARA-DISPLAY-BOARD
+035730            END-IF
+035900            PERFORM PARA-CHECK-WIN
+036000         END-IF.
+036100         PERFORM PARA-SAVE-CHECKPOINT.
+036200
+036300     PARA-PLAYER-TURN.
+036400         MOVE "N" TO WS-VALID-FLAG.
+036410         PERFORM UNTIL WS-VALID
+036420            IF WS-BATCH-MODE
+036430               COMPUTE WS-SEL-ROW = FUNCTION RANDOM * 10 + 1
+036440               COMPUTE WS-SEL-COL = FUNCTION RANDOM * 10 + 1
+037100            ELSE
+037200               DISPLAY "YOUR TURN - ENTER TARGET ROW (1-10): "
+037300               ACCEPT WS-SEL-ROW
+037400               DISPLAY "ENTER TARGET COLUMN (1-10): "
+037500               ACCEPT WS-SEL-COL
+037600            END-IF
+037610            IF WS-SEL-ROW < 1 OR WS-SEL-ROW > WS-MAX-ROW
+037620               OR WS-SEL-COL < 1 OR WS-SEL-COL > WS-MAX-COL
+037630               IF WS-INTERACTIVE-MODE
+037640                  DISPLAY "  INVALID COORDINATE - 1 THRU 10 ONLY"
+037650               END-IF
+037660            ELSE
+037670               IF COLLUMS OF BORAD-COM(WS-SEL-ROW, WS-SEL-COL)
+037680                  NOT = SPACE
+037690                  IF WS-INTERACTIVE-MODE
+037700                     DISPLAY "  ALREADY FIRED THERE - RE-ENTER"
+037710                  END-IF
+037720               ELSE
+037730                  SET WS-VALID TO TRUE
+037740               END-IF
+037750            END-IF
+037760         END-PERFORM.
+037770         ADD 1 TO WS-SHOTS-FIRED.
+037800         IF SHIP-PRESENT OF SHIPS-COM(WS-SEL-ROW, WS-SEL-COL)
+037900            MOVE "X" TO
+037910               COLLUMS OF BORAD-COM(WS-SEL-ROW, WS-SEL-COL)
+038000            MOVE "X" TO
+038010               COLLUMS OF SHIPS-COM(WS-SEL-ROW, WS-SEL-COL)
+038100            ADD 1 TO WS-HITS-PLAYER
+038200            PERFORM PARA-LOG-PLAYER-HIT
+038300         ELSE
+038400            MOVE "*" TO
+038410               COLLUMS OF BORAD-COM(WS-SEL-ROW, WS-SEL-COL)
+038500            ADD 1 TO WS-MISS-PLAYER
+038600            PERFORM PARA-LOG-PLAYER-MISS
+038700         END-IF.
+038800
+038900     PARA-COMPUTER-TURN.
+039000         MOVE "N" TO WS-VALID-FLAG.
+039100         PERFORM UNTIL WS-VALID
+039200            COMPUTE WS-SEL-ROW = FUNCTION RANDOM * 10 + 1
+039300            COMPUTE WS-SEL-COL = FUNCTION RANDOM * 10 + 1
+039400            IF WS-SEL-ROW >= 1 AND WS-SEL-ROW <= WS-MAX-ROW
+039500               AND WS-SEL-COL >= 1 AND WS-SEL-COL <= WS-MAX-COL
+039510               AND COLLUMS OF BORAD(WS-SEL-ROW, WS-SEL-COL)
+039520                  = SPACE
+039600               SET WS-VALID TO TRUE
+039700            END-IF
+039800         END-PERFORM.
+039900         ADD 1 TO WS-SHOTS-FIRED-COM.
+040000         IF SHIP-PRESENT OF SHIPS(WS-SEL-ROW, WS-SEL-COL)
+040100            MOVE "X" TO COLLUMS OF BORAD(WS-SEL-ROW, WS-SEL-COL)
+040200            MOVE "X" TO COLLUMS OF SHIPS(WS-SEL-ROW, WS-SEL-COL)
+040300            ADD 1 TO WS-HITS-COMPUTER
+040400            PERFORM PARA-LOG-COMPUTER-HIT
+040500         ELSE
+040600            MOVE "*" TO COLLUMS OF BORAD(WS-SEL-ROW, WS-SEL-COL)
+040700            ADD 1 TO WS-MISS-COMPUTER
+040800            PERFORM PARA-LOG-COMPUTER-MISS
+040900         END-IF.
+041000
+041100     PARA-LOG-PLAYER-HIT.
+041200         MOVE "P" TO LOG-BOARD-ID.
+041300         MOVE "HIT " TO LOG-RESULT.
+041400         PERFORM PARA-LOG-MOVE.
+041500
+041600     PARA-LOG-PLAYER-MISS.
+041700         MOVE "P" TO LOG-BOARD-ID.
+041800         MOVE "MISS" TO LOG-RESULT.
+041900         PERFORM PARA-LOG-MOVE.
+042000
+042100     PARA-LOG-COMPUTER-HIT.
+042200         MOVE "C" TO LOG-BOARD-ID.
+042300         MOVE "HIT " TO LOG-RESULT.
+042400         PERFORM PARA-LOG-MOVE.
+042500
+042600     PARA-LOG-COMPUTER-MISS.
+042700         MOVE "C" TO LOG-BOARD-ID.
+042800         MOVE "MISS" TO LOG-RESULT.
+042900         PERFORM PARA-LOG-MOVE.
+043000
+043100     PARA-LOG-MOVE.
+043200         ADD 1 TO WS-MOVE-SEQ.
+043300         MOVE WS-MOVE-SEQ TO LOG-SEQ-NO.
+043400         MOVE WS-PLAYER-ID TO LOG-PLAYER-ID.
+043500         MOVE WS-SEL-ROW TO LOG-ROW.
+043600         MOVE WS-SEL-COL TO LOG-COL.
+043700         WRITE MOVES-LOG-REC.
+043800
+043900     PARA-DISPLAY-BOARD.
+044000         DISPLAY "COMPUTERS BOARD (YOUR SHOTS)".
+044100         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+044200            MOVE SPACES TO WS-DISPLAY-LINE
+044300            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+044400               COMPUTE WS-FLATTEN-SUB = ((J - 1) * 2) + 1
+044500               MOVE COLLUMS OF BORAD-COM(I,J)
+044600                  TO WS-DISPLAY-LINE(WS-FLATTEN-SUB:1)
+044700            END-PERFORM
+044800            DISPLAY WS-DISPLAY-LINE
+044900         END-PERFORM.
+045000         DISPLAY "YOUR BOARD (COMPUTERS SHOTS)".
+045100         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+045200            MOVE SPACES TO WS-DISPLAY-LINE
+045300            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+045400               COMPUTE WS-FLATTEN-SUB = ((J - 1) * 2) + 1
+045500               MOVE COLLUMS OF BORAD(I,J)
+045600                  TO WS-DISPLAY-LINE(WS-FLATTEN-SUB:1)
+045700            END-PERFORM
+045800            DISPLAY WS-DISPLAY-LINE
+045900         END-PERFORM.
+046000
+046100     PARA-CHECK-WIN.
+046200         MOVE 0 TO WS-SHIPS-REMAINING.
+046300         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+046400            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+046500               IF SHIP-PRESENT OF SHIPS-COM(I,J)
+046600                  ADD 1 TO WS-SHIPS-REMAINING
+046700               END-IF
+046800            END-PERFORM
+046900         END-PERFORM.
+047000         IF WS-SHIPS-REMAINING = 0
+047100            SET WS-GAME-IS-OVER TO TRUE
+047200            MOVE WS-PLAYER-ID TO WS-WINNER
+047210            MOVE WS-TOTAL-SHIPS TO WS-SHIPS-SUNK-COM
+047300         END-IF.
+047400         IF NOT WS-GAME-IS-OVER
+047500            MOVE 0 TO WS-SHIPS-REMAINING
+047600            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+047700               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+047800                  IF SHIP-PRESENT OF SHIPS(I,J)
+047900                     ADD 1 TO WS-SHIPS-REMAINING
+048000                  END-IF
+048100               END-PERFORM
+048200            END-PERFORM
+048300            IF WS-SHIPS-REMAINING = 0
+048400               SET WS-GAME-IS-OVER TO TRUE
+048500               MOVE "COMPUTER" TO WS-WINNER
+048510               MOVE WS-TOTAL-SHIPS TO WS-SHIPS-SUNK-PLR
+048600            END-IF
+048700         END-IF.
+048800
+048900     PARA-WRITE-RESULTS.
+049000         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+049100         MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-END-TIME.
+049110         COMPUTE WS-HH = WS-START-TIME / 10000.
+049120         COMPUTE WS-MM = (WS-START-TIME - (WS-HH * 10000)) / 100.
+049130         COMPUTE WS-SS = WS-START-TIME - (WS-HH * 10000)
+049140            - (WS-MM * 100).
+049150         COMPUTE WS-START-SECS =
+049160            (WS-HH * 3600) + (WS-MM * 60) + WS-SS.
+049170         COMPUTE WS-HH = WS-END-TIME / 10000.
+049180         COMPUTE WS-MM = (WS-END-TIME - (WS-HH * 10000)) / 100.
+049190         COMPUTE WS-SS = WS-END-TIME - (WS-HH * 10000)
+049195            - (WS-MM * 100).
+049200         COMPUTE WS-END-SECS =
+049205            (WS-HH * 3600) + (WS-MM * 60) + WS-SS.
+049206         IF WS-END-SECS < WS-START-SECS
+049207            ADD 86400 TO WS-END-SECS
+049208         END-IF.
+049210         COMPUTE WS-DURATION-SECS =
+049300            WS-END-SECS - WS-START-SECS.
+049400         MOVE "C" TO GAME-STATUS.
+049500         PERFORM PARA-SAVE-CHECKPOINT.
+049600         OPEN EXTEND RESULTS-FILE.
+049700         IF WS-RESULTS-STATUS NOT = "00"
+049800            OPEN OUTPUT RESULTS-FILE
+049900         END-IF.
+050000         MOVE WS-PLAYER-ID TO RESULT-PLAYER-ID.
+050100         MOVE WS-WINNER TO RESULT-WINNER.
+050200         MOVE WS-SHOTS-FIRED TO RESULT-SHOTS-PLAYER.
+050300         MOVE WS-HITS-PLAYER TO RESULT-HITS-PLAYER.
+050400         MOVE WS-MISS-PLAYER TO RESULT-MISS-PLAYER.
+050500         MOVE WS-SHOTS-FIRED-COM TO RESULT-SHOTS-COMPUTER.
+050600         MOVE WS-HITS-COMPUTER TO RESULT-HITS-COMPUTER.
+050700         MOVE WS-MISS-COMPUTER TO RESULT-MISS-COMPUTER.
+050800         MOVE WS-SHIPS-SUNK-PLR TO RESULT-SHIPS-SUNK-PLR.
+050900         MOVE WS-SHIPS-SUNK-COM TO RESULT-SHIPS-SUNK-COM.
+051000         MOVE WS-DURATION-SECS TO RESULT-DURATION-SECS.
+051100         WRITE RESULT-REC.
+051200         CLOSE RESULTS-FILE.
+051300
+051400     PARA-TERMINATE.
+051500         CLOSE GAME-STORE.
+051600         CLOSE MOVES-LOG.
+051700         IF WS-BATCH-MODE
+051800            CLOSE FLEET-INPUT-FILE
+051900         END-IF.
