@@ -0,0 +1,44 @@
+//BATTLEJB JOB (ACCTNO),'OVERNIGHT BATTLE TOURNAMENT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT UNATTENDED TOURNAMENT RUN FOR THE BATTLE PROGRAM.  *
+//* EACH STEP DRIVES ONE COMPLETE GAME IN BATCH MODE (PARM=B)    *
+//* AGAINST A PRE-GENERATED OPPONENT FLEET LAYOUT DECK INSTEAD   *
+//* OF THE INTERACTIVE PARA-SHIP-SELECT PROMPTS. THE SECOND PARM *
+//* TOKEN GIVES EACH STEP ITS OWN PLAYER/GAME ID SO THE STEPS    *
+//* DON'T COLLAPSE INTO ONE GAMESTOR KEY OR ONE RESULTS ROW.     *
+//* RESULTS AND MOVE HISTORY ACCUMULATE ACROSS STEPS SO BATTRPT  *
+//* CAN REPORT ON THE WHOLE NIGHT'S GAMES IN THE FINAL STEP.     *
+//*--------------------------------------------------------------*
+//GAME01   EXEC PGM=BATTLE,PARM='B,BATCH01'
+//STEPLIB  DD   DSN=PROD.BATTLE.LOADLIB,DISP=SHR
+//FLEETIN  DD   DSN=PROD.BATTLE.FLEETIN01,DISP=SHR
+//FLEETCFG DD   DSN=PROD.BATTLE.FLEETCFG,DISP=SHR
+//GAMESTOR DD   DSN=PROD.BATTLE.GAMESTOR,DISP=SHR
+//MOVESLOG DD   DSN=PROD.BATTLE.MOVESLOG,DISP=MOD
+//RESULTS  DD   DSN=PROD.BATTLE.RESULTS,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//GAME02   EXEC PGM=BATTLE,PARM='B,BATCH02'
+//STEPLIB  DD   DSN=PROD.BATTLE.LOADLIB,DISP=SHR
+//FLEETIN  DD   DSN=PROD.BATTLE.FLEETIN02,DISP=SHR
+//FLEETCFG DD   DSN=PROD.BATTLE.FLEETCFG,DISP=SHR
+//GAMESTOR DD   DSN=PROD.BATTLE.GAMESTOR,DISP=SHR
+//MOVESLOG DD   DSN=PROD.BATTLE.MOVESLOG,DISP=MOD
+//RESULTS  DD   DSN=PROD.BATTLE.RESULTS,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//GAME03   EXEC PGM=BATTLE,PARM='B,BATCH03'
+//STEPLIB  DD   DSN=PROD.BATTLE.LOADLIB,DISP=SHR
+//FLEETIN  DD   DSN=PROD.BATTLE.FLEETIN03,DISP=SHR
+//FLEETCFG DD   DSN=PROD.BATTLE.FLEETCFG,DISP=SHR
+//GAMESTOR DD   DSN=PROD.BATTLE.GAMESTOR,DISP=SHR
+//MOVESLOG DD   DSN=PROD.BATTLE.MOVESLOG,DISP=MOD
+//RESULTS  DD   DSN=PROD.BATTLE.RESULTS,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPTSTEP  EXEC PGM=BATTRPT,COND=(0,LT)
+//STEPLIB  DD   DSN=PROD.BATTLE.LOADLIB,DISP=SHR
+//RESULTS  DD   DSN=PROD.BATTLE.RESULTS,DISP=MOD
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
