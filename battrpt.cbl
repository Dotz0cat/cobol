@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000200     PROGRAM-ID. BATTRPT.
+000300 ENVIRONMENT DIVISION.
+000400     INPUT-OUTPUT SECTION.
+000500     FILE-CONTROL.
+000600         SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+000700             ORGANIZATION IS LINE SEQUENTIAL
+000800             FILE STATUS IS WS-RESULTS-STATUS.
+000900         SELECT RPTOUT ASSIGN TO "RPTOUT"
+001000             ORGANIZATION IS LINE SEQUENTIAL
+001100             FILE STATUS IS WS-RPTOUT-STATUS.
+001200 DATA DIVISION.
+001300     FILE SECTION.
+001400     FD  RESULTS-FILE.
+001500         COPY "RESLTREC.cpy".
+001600     FD  RPTOUT.
+001700     01  RPT-LINE                PIC X(80).
+001800     WORKING-STORAGE SECTION.
+001900     01  WS-RESULTS-STATUS        PIC X(2) VALUE "00".
+002000     01  WS-RPTOUT-STATUS         PIC X(2) VALUE "00".
+002100     01  WS-EOF-FLAG              PIC X(1) VALUE "N".
+002200         88 WS-EOF                VALUE "Y".
+002300     01  WS-PLAYER-TABLE.
+002400         05 WS-PLAYER-ENTRY OCCURS 200 TIMES.
+002500            10 WS-TBL-PLAYER-ID   PIC X(8).
+002600            10 WS-TBL-GAMES       PIC 9(4) VALUE 0.
+002700            10 WS-TBL-WINS        PIC 9(4) VALUE 0.
+002800            10 WS-TBL-LOSSES      PIC 9(4) VALUE 0.
+002900            10 WS-TBL-SHOTS       PIC 9(6) VALUE 0.
+003000            10 WS-TBL-HITS        PIC 9(6) VALUE 0.
+003100            10 WS-TBL-MISSES      PIC 9(6) VALUE 0.
+003200            10 WS-TBL-SHIPS-SUNK  PIC 9(5) VALUE 0.
+003300     01  WS-PLAYER-COUNT          PIC 9(4) VALUE 0.
+003400     01  WS-TBL-SUB               PIC 9(4) VALUE 0.
+003500     01  WS-FOUND-FLAG            PIC X(1) VALUE "N".
+003600         88 WS-FOUND              VALUE "Y".
+003700     01  WS-TOTAL-GAMES           PIC 9(6) VALUE 0.
+003800     01  WS-HIT-PCT               PIC 999V99 VALUE 0.
+003810     01  WS-HIT-PCT-DISP          PIC ZZ9.99.
+003900 PROCEDURE DIVISION.
+004000     PARA-MAIN.
+004100         PERFORM PARA-OPEN-FILES.
+004200         PERFORM PARA-BUILD-TABLE UNTIL WS-EOF.
+004300         PERFORM PARA-PRINT-REPORT.
+004400         PERFORM PARA-CLOSE-FILES.
+004500         STOP RUN.
+004600
+004700     PARA-OPEN-FILES.
+004800         OPEN INPUT RESULTS-FILE.
+004900         OPEN OUTPUT RPTOUT.
+005000
+005100     PARA-BUILD-TABLE.
+005200         READ RESULTS-FILE
+005300             AT END
+005400                SET WS-EOF TO TRUE
+005500             NOT AT END
+005600                ADD 1 TO WS-TOTAL-GAMES
+005700                PERFORM PARA-ACCUM-PLAYER
+005800                PERFORM PARA-ACCUM-OPPONENT
+005900         END-READ.
+006000
+006100     PARA-ACCUM-PLAYER.
+006200         PERFORM PARA-FIND-OR-ADD-PLAYER.
+006300         ADD 1 TO WS-TBL-GAMES(WS-TBL-SUB).
+006400         IF RESULT-WINNER = RESULT-PLAYER-ID
+006500            ADD 1 TO WS-TBL-WINS(WS-TBL-SUB)
+006600         ELSE
+006700            ADD 1 TO WS-TBL-LOSSES(WS-TBL-SUB)
+006800         END-IF.
+006900         ADD RESULT-SHOTS-PLAYER TO WS-TBL-SHOTS(WS-TBL-SUB).
+007000         ADD RESULT-HITS-PLAYER TO WS-TBL-HITS(WS-TBL-SUB).
+007100         ADD RESULT-MISS-PLAYER TO WS-TBL-MISSES(WS-TBL-SUB).
+007200         ADD RESULT-SHIPS-SUNK-PLR TO
+007210            WS-TBL-SHIPS-SUNK(WS-TBL-SUB).
+007300
+007400     PARA-ACCUM-OPPONENT.
+007500         MOVE "COMPUTER" TO WS-TBL-PLAYER-ID(WS-PLAYER-COUNT + 1).
+007600         PERFORM PARA-FIND-OR-ADD-COMPUTER.
+007700         ADD 1 TO WS-TBL-GAMES(WS-TBL-SUB).
+007800         IF RESULT-WINNER = "COMPUTER"
+007900            ADD 1 TO WS-TBL-WINS(WS-TBL-SUB)
+008000         ELSE
+008100            ADD 1 TO WS-TBL-LOSSES(WS-TBL-SUB)
+008200         END-IF.
+008300         ADD RESULT-SHOTS-COMPUTER TO WS-TBL-SHOTS(WS-TBL-SUB).
+008400         ADD RESULT-HITS-COMPUTER TO WS-TBL-HITS(WS-TBL-SUB).
+008500         ADD RESULT-MISS-COMPUTER TO WS-TBL-MISSES(WS-TBL-SUB).
+008600         ADD RESULT-SHIPS-SUNK-COM TO
+008610            WS-TBL-SHIPS-SUNK(WS-TBL-SUB).
+008700
+008800     PARA-FIND-OR-ADD-PLAYER.
+008900         MOVE RESULT-PLAYER-ID TO
+008910            WS-TBL-PLAYER-ID(WS-PLAYER-COUNT + 1).
+009000         PERFORM PARA-FIND-PLAYER-SUB.
+009100
+009200     PARA-FIND-OR-ADD-COMPUTER.
+009300         PERFORM PARA-FIND-PLAYER-SUB.
+009400
+009500     PARA-FIND-PLAYER-SUB.
+009600         MOVE "N" TO WS-FOUND-FLAG.
+009700         MOVE 0 TO WS-TBL-SUB.
+009800         PERFORM VARYING WS-TBL-SUB FROM 1 BY 1
+009900                 UNTIL WS-TBL-SUB > WS-PLAYER-COUNT
+010000                 OR WS-FOUND
+010100            IF WS-TBL-PLAYER-ID(WS-TBL-SUB) =
+010200               WS-TBL-PLAYER-ID(WS-PLAYER-COUNT + 1)
+010300               SET WS-FOUND TO TRUE
+010400            END-IF
+010500         END-PERFORM.
+010600         IF NOT WS-FOUND
+010700            ADD 1 TO WS-PLAYER-COUNT
+010800            MOVE WS-PLAYER-COUNT TO WS-TBL-SUB
+010900         ELSE
+011000            COMPUTE WS-TBL-SUB = WS-TBL-SUB - 1
+011100         END-IF.
+011200
+011300     PARA-PRINT-REPORT.
+011400         MOVE SPACES TO RPT-LINE.
+011500         MOVE "BATTLE WIN/LOSS STATISTICS REPORT" TO RPT-LINE.
+011600         WRITE RPT-LINE.
+011700         MOVE SPACES TO RPT-LINE.
+011800         WRITE RPT-LINE.
+011900         MOVE SPACES TO RPT-LINE.
+011905         MOVE "PLAYER" TO RPT-LINE(1:8).
+011910         MOVE "GAMES" TO RPT-LINE(11:5).
+011915         MOVE "WINS" TO RPT-LINE(17:4).
+011920         MOVE "LOSSES" TO RPT-LINE(24:6).
+011925         MOVE "SHOTS" TO RPT-LINE(32:6).
+011930         MOVE "HITS" TO RPT-LINE(40:6).
+011935         MOVE "MISSES" TO RPT-LINE(48:6).
+011940         MOVE "SUNK" TO RPT-LINE(55:5).
+011945         MOVE "HIT%" TO RPT-LINE(61:6).
+012100         WRITE RPT-LINE.
+012200         PERFORM VARYING WS-TBL-SUB FROM 1 BY 1
+012300                 UNTIL WS-TBL-SUB > WS-PLAYER-COUNT
+012400            PERFORM PARA-PRINT-PLAYER-LINE
+012500         END-PERFORM.
+012600         MOVE SPACES TO RPT-LINE.
+012700         WRITE RPT-LINE.
+012800         MOVE "TOTAL GAMES REPORTED: " TO RPT-LINE.
+012900         MOVE WS-TOTAL-GAMES TO
+013000             RPT-LINE(23:6).
+013100         WRITE RPT-LINE.
+013200
+013300     PARA-PRINT-PLAYER-LINE.
+013400         MOVE SPACES TO RPT-LINE.
+013500         MOVE WS-TBL-PLAYER-ID(WS-TBL-SUB) TO RPT-LINE(1:8).
+013600         MOVE WS-TBL-GAMES(WS-TBL-SUB) TO RPT-LINE(11:4).
+013700         MOVE WS-TBL-WINS(WS-TBL-SUB) TO RPT-LINE(17:4).
+013800         MOVE WS-TBL-LOSSES(WS-TBL-SUB) TO RPT-LINE(24:4).
+013900         MOVE WS-TBL-SHOTS(WS-TBL-SUB) TO RPT-LINE(32:6).
+014000         MOVE WS-TBL-HITS(WS-TBL-SUB) TO RPT-LINE(40:6).
+014100         MOVE WS-TBL-MISSES(WS-TBL-SUB) TO RPT-LINE(48:6).
+014200         MOVE WS-TBL-SHIPS-SUNK(WS-TBL-SUB) TO RPT-LINE(55:5).
+014210         IF WS-TBL-SHOTS(WS-TBL-SUB) = 0
+014220            MOVE 0 TO WS-HIT-PCT
+014230         ELSE
+014240            COMPUTE WS-HIT-PCT ROUNDED =
+014250               (WS-TBL-HITS(WS-TBL-SUB) /
+014260                  WS-TBL-SHOTS(WS-TBL-SUB)) * 100
+014270         END-IF.
+014280         MOVE WS-HIT-PCT TO WS-HIT-PCT-DISP.
+014290         MOVE WS-HIT-PCT-DISP TO RPT-LINE(61:6).
+014300         WRITE RPT-LINE.
+014400
+014500     PARA-CLOSE-FILES.
+014600         CLOSE RESULTS-FILE.
+014700         CLOSE RPTOUT.
