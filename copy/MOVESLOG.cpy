@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    MOVESLOG - SHOT HISTORY / AUDIT LOG RECORD.
+      *    ONE RECORD PER SHOT RESOLUTION SO A GAME CAN BE RECONSTRUCTED
+      *    CELL BY CELL AFTER A DISPUTED OR INTERRUPTED SESSION.
+      ******************************************************************
+       01  MOVES-LOG-REC.
+           05 LOG-SEQ-NO            PIC 9(6).
+           05 LOG-PLAYER-ID         PIC X(8).
+           05 LOG-BOARD-ID          PIC X(1).
+              88 LOG-BOARD-PLAYER   VALUE "P".
+              88 LOG-BOARD-COMPUTER VALUE "C".
+           05 LOG-ROW               PIC 9(2).
+           05 LOG-COL               PIC 9(2).
+           05 LOG-RESULT            PIC X(4).
