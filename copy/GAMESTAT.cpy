@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    GAMESTAT - PER PLAYER SAVED GAME RECORD.
+      *    USED AS THE RECORD FOR GAME-STORE (KEYED BY PLAYER ID) SO
+      *    A GAME CAN BE CHECKPOINTED AFTER EACH SHIP IS PLACED AND
+      *    RESUMED LATER, AND SO SEVERAL OPERATORS CAN KEEP SEPARATE
+      *    IN-FLIGHT GAMES WITHOUT SHARING ONE WORKING-STORAGE BOARD.
+      ******************************************************************
+       01  GAME-REC.
+           05 GAME-PLAYER-ID        PIC X(8).
+           05 GAME-STATUS           PIC X(1).
+              88 GAME-PLACING       VALUE "I".
+              88 GAME-IN-PLAY       VALUE "P".
+              88 GAME-COMPLETE      VALUE "C".
+           05 GAME-FLEET-IDX        PIC 9(2).
+           05 GAME-SHIPS-PLACED     PIC 9(2).
+           05 GAME-SHOTS-FIRED      PIC 9(4).
+           05 GAME-SHOTS-FIRED-COM  PIC 9(4).
+           05 GAME-HITS-PLAYER      PIC 9(4).
+           05 GAME-MISS-PLAYER      PIC 9(4).
+           05 GAME-HITS-COMPUTER    PIC 9(4).
+           05 GAME-MISS-COMPUTER    PIC 9(4).
+           05 GAME-START-TIME       PIC 9(6).
+           05 GAME-MOVE-SEQ         PIC 9(6).
+           05 GAME-BORAD-DATA       PIC X(100).
+           05 GAME-SHIPS-DATA       PIC X(100).
+           05 GAME-BORAD-COM-DATA   PIC X(100).
+           05 GAME-SHIPS-COM-DATA   PIC X(100).
