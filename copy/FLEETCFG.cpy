@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    FLEETCFG - FLEET COMPOSITION TABLE
+      *    LOADED FROM THE FLEET-CONFIG-FILE AT STARTUP SO TOURNAMENT
+      *    NIGHTS CAN CHANGE SHIP NAMES/COUNTS WITHOUT A RECOMPILE.
+      ******************************************************************
+       01  FLEET-TABLE.
+           05 FLEET-ENTRY OCCURS 10 TIMES.
+              10 FLEET-SHIP-NAME   PIC X(10).
+              10 FLEET-SHIP-COUNT  PIC 9(2).
+              10 FLEET-SHIP-PLACED PIC 9(2) VALUE 0.
+       01  FLEET-ENTRY-COUNT       PIC 9(2) VALUE 0.
