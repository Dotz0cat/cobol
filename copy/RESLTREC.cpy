@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    RESLTREC - END OF GAME SETTLEMENT RECORD.
+      *    ONE RECORD IS WRITTEN TO RESULTS-FILE WHEN A GAME ENDS SO
+      *    BATTRPT CAN LATER PRODUCE A WIN/LOSS STATISTICS REPORT.
+      ******************************************************************
+       01  RESULT-REC.
+           05 RESULT-PLAYER-ID      PIC X(8).
+           05 RESULT-WINNER         PIC X(8).
+           05 RESULT-SHOTS-PLAYER   PIC 9(4).
+           05 RESULT-HITS-PLAYER    PIC 9(4).
+           05 RESULT-MISS-PLAYER    PIC 9(4).
+           05 RESULT-SHOTS-COMPUTER PIC 9(4).
+           05 RESULT-HITS-COMPUTER  PIC 9(4).
+           05 RESULT-MISS-COMPUTER  PIC 9(4).
+           05 RESULT-SHIPS-SUNK-PLR PIC 9(2).
+           05 RESULT-SHIPS-SUNK-COM PIC 9(2).
+           05 RESULT-DURATION-SECS  PIC 9(6).
